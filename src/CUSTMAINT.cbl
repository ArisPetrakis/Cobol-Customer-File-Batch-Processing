@@ -0,0 +1,507 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+
+      *>--- Batch customer-master maintenance program. Reads a
+      *>    transaction-of-changes file (add/update/deactivate) and
+      *>    applies it to CUSTOMER.DAT with field-level validation,
+      *>    producing an audit listing of every change applied or
+      *>    rejected. The updated master is written to
+      *>    CUSTOMER.DAT.NEW for the operator to promote in place of
+      *>    CUSTOMER.DAT once the audit listing has been reviewed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "data/CUSTOMER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-NEW-FILE ASSIGN TO "data/CUSTOMER.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTTXN-FILE ASSIGN TO "data/CUSTMAINT_TXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PLANRATE-FILE ASSIGN TO "data/PLANRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "out/CUSTMAINT_AUDIT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-LINE           PIC X(120).
+
+       FD  CUSTOMER-NEW-FILE.
+       01  CUSTOMER-NEW-LINE       PIC X(120).
+
+       FD  CUSTTXN-FILE.
+       01  CUSTTXN-LINE            PIC X(120).
+
+       FD  PLANRATE-FILE.
+       01  PLANRATE-LINE           PIC X(120).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-EOF             PIC X VALUE "N".
+       77  WS-TXN-EOF              PIC X VALUE "N".
+       77  WS-PR-EOF               PIC X VALUE "N".
+
+       77  WS-READ-CUST            PIC 9(9) VALUE 0.
+       77  WS-READ-TXN             PIC 9(9) VALUE 0.
+       77  WS-APPLIED-TXN          PIC 9(9) VALUE 0.
+       77  WS-REJECTED-TXN         PIC 9(9) VALUE 0.
+
+       77  WS-FOUND                PIC X VALUE "N".
+       77  WS-VALID                PIC X VALUE "N".
+       77  WS-FOUND-IDX            PIC 9(6) VALUE 0.
+       77  WS-REJ-REASON           PIC X(60) VALUE SPACES.
+
+      *>--- Customer master, held in memory while changes are applied
+       77  WS-CUST-COUNT           PIC 9(6) VALUE 0.
+       01  WS-CUST-TABLE.
+           05  WS-CUST-ENTRY OCCURS 1 TO 200000 TIMES
+               DEPENDING ON WS-CUST-COUNT
+               INDEXED BY WS-CUST-IDX.
+               10  T-CUST-ID        PIC 9(9).
+               10  T-CUST-NAME      PIC X(20).
+               10  T-CUST-STATUS    PIC X.
+               10  T-CUST-PLAN      PIC X(3).
+               10  T-CUST-CYCLE     PIC 9(2).
+
+      *>--- Valid plan codes, loaded from PLANRATE.DAT
+       77  WS-PLAN-COUNT           PIC 9(4) VALUE 0.
+       01  WS-PLAN-TABLE.
+           05  WS-PLAN-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-PLAN-COUNT
+               INDEXED BY WS-PLAN-IDX.
+               10  T-PLAN-CODE      PIC X(3).
+
+      *>--- Copybook-style record layouts for parsing raw files
+       01  WS-CUST-PARSED.
+           05  CUST-REC.
+               10  CUST-ID             PIC 9(9).
+               10  CUST-NAME           PIC X(20).
+               10  CUST-STATUS         PIC X.
+               10  CUST-PLAN           PIC X(3).
+               10  CUST-CYCLE          PIC 9(2).
+               10  FILLER              PIC X(85).
+
+       01  WS-PLANRATE-PARSED.
+           05  PR-REC.
+               10  PR-PLAN             PIC X(3).
+               10  PR-MONTHLY          PIC 9(5)V99.
+               10  PR-EFF-DATE         PIC 9(8).
+               10  FILLER              PIC X(102).
+
+      *>--- Transaction-of-changes record. CM-ACTION is A=add,
+      *>    U=update, D=deactivate. On U, a space/zero field means
+      *>    "leave unchanged"; on D only CM-CUST-ID is used.
+       01  WS-CM-PARSED.
+           05  CM-REC.
+               10  CM-ACTION           PIC X.
+               10  CM-CUST-ID          PIC 9(9).
+               10  CM-CUST-NAME        PIC X(20).
+               10  CM-CUST-STATUS      PIC X.
+               10  CM-CUST-PLAN        PIC X(3).
+               10  CM-CUST-CYCLE       PIC 9(2).
+               10  FILLER              PIC X(84).
+
+       01  WS-AUDIT-OUT.
+           05  AUD-ACTION          PIC X.
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-CUST-ID         PIC 9(9).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-RESULT          PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-DETAIL          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-PLAN-CODES
+           PERFORM 1200-LOAD-CUSTOMERS
+           PERFORM 2000-OPEN-TXN-AND-AUDIT
+           PERFORM 3000-PROCESS-TXNS
+           PERFORM 9100-CLOSE-TXN-AND-AUDIT
+           PERFORM 4000-WRITE-NEW-MASTER
+           PERFORM 5000-WRITE-AUDIT-TOTALS
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE 0 TO WS-READ-CUST WS-READ-TXN
+           MOVE 0 TO WS-APPLIED-TXN WS-REJECTED-TXN
+           MOVE 0 TO WS-CUST-COUNT WS-PLAN-COUNT
+           MOVE "N" TO WS-CUST-EOF WS-TXN-EOF WS-PR-EOF.
+
+       1100-LOAD-PLAN-CODES.
+           OPEN INPUT PLANRATE-FILE
+           MOVE "N" TO WS-PR-EOF
+           PERFORM UNTIL WS-PR-EOF = "Y"
+               READ PLANRATE-FILE
+                   AT END
+                       MOVE "Y" TO WS-PR-EOF
+                   NOT AT END
+                       MOVE PLANRATE-LINE TO PR-REC
+                            OF WS-PLANRATE-PARSED
+                       PERFORM 1110-ADD-PLAN-CODE
+               END-READ
+           END-PERFORM
+           CLOSE PLANRATE-FILE.
+
+       1110-ADD-PLAN-CODE.
+           PERFORM 1120-FIND-PLAN-CODE
+           IF WS-FOUND NOT = "Y"
+               IF WS-PLAN-COUNT < 500
+                   ADD 1 TO WS-PLAN-COUNT
+                   MOVE PR-PLAN OF WS-PLANRATE-PARSED
+                        TO T-PLAN-CODE (WS-PLAN-COUNT)
+               END-IF
+           END-IF.
+
+       1120-FIND-PLAN-CODE.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-PLAN-IDX FROM 1 BY 1 UNTIL
+                           WS-PLAN-IDX > WS-PLAN-COUNT
+               IF T-PLAN-CODE (WS-PLAN-IDX) =
+                               PR-PLAN OF WS-PLANRATE-PARSED
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM.
+
+       1121-VALIDATE-PLAN-CODE.
+      *>   Same linear search as 1120, but against CM-CUST-PLAN
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-PLAN-IDX FROM 1 BY 1 UNTIL
+                           WS-PLAN-IDX > WS-PLAN-COUNT
+               IF T-PLAN-CODE (WS-PLAN-IDX) =
+                               CM-CUST-PLAN OF WS-CM-PARSED
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM.
+
+       1200-LOAD-CUSTOMERS.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE "N" TO WS-CUST-EOF
+           PERFORM UNTIL WS-CUST-EOF = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-CUST-EOF
+                   NOT AT END
+                       ADD 1 TO WS-READ-CUST
+                       MOVE CUSTOMER-LINE TO CUST-REC
+                            OF WS-CUST-PARSED
+                       PERFORM 1210-ADD-CUSTOMER-TO-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       1210-ADD-CUSTOMER-TO-TABLE.
+           IF WS-CUST-COUNT < 200000
+               ADD 1 TO WS-CUST-COUNT
+               MOVE CUST-ID     OF WS-CUST-PARSED
+                    TO T-CUST-ID     (WS-CUST-COUNT)
+               MOVE CUST-NAME   OF WS-CUST-PARSED
+                    TO T-CUST-NAME   (WS-CUST-COUNT)
+               MOVE CUST-STATUS OF WS-CUST-PARSED
+                    TO T-CUST-STATUS (WS-CUST-COUNT)
+               MOVE CUST-PLAN   OF WS-CUST-PARSED
+                    TO T-CUST-PLAN   (WS-CUST-COUNT)
+               MOVE CUST-CYCLE  OF WS-CUST-PARSED
+                    TO T-CUST-CYCLE  (WS-CUST-COUNT)
+           END-IF.
+
+       2000-OPEN-TXN-AND-AUDIT.
+           OPEN INPUT  CUSTTXN-FILE
+                OUTPUT AUDIT-FILE
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CUSTMAINT AUDIT LISTING" DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING
+             "ACT CUST-ID    RESULT   DETAIL" DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
+
+       9100-CLOSE-TXN-AND-AUDIT.
+           CLOSE CUSTTXN-FILE AUDIT-FILE.
+
+       3000-PROCESS-TXNS.
+           PERFORM UNTIL WS-TXN-EOF = "Y"
+               READ CUSTTXN-FILE
+                   AT END
+                       MOVE "Y" TO WS-TXN-EOF
+                   NOT AT END
+                       ADD 1 TO WS-READ-TXN
+                       MOVE CUSTTXN-LINE TO CM-REC OF WS-CM-PARSED
+                       PERFORM 3100-APPLY-ONE-CHANGE
+               END-READ
+           END-PERFORM.
+
+       3100-APPLY-ONE-CHANGE.
+           EVALUATE CM-ACTION OF WS-CM-PARSED
+               WHEN "A"
+                   PERFORM 3200-APPLY-ADD
+               WHEN "U"
+                   PERFORM 3300-APPLY-UPDATE
+               WHEN "D"
+                   PERFORM 3400-APPLY-DEACTIVATE
+               WHEN OTHER
+                   MOVE "Invalid action code (expected A/U/D)"
+                        TO WS-REJ-REASON
+                   PERFORM 3900-WRITE-REJECTED
+           END-EVALUATE.
+
+       4100-FIND-CUSTOMER.
+      *>   Linear scan: the master is small enough that a
+      *>   maintenance run doesn't need a sorted/indexed lookup.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1 UNTIL
+                           WS-CUST-IDX > WS-CUST-COUNT
+               IF T-CUST-ID (WS-CUST-IDX) =
+                             CM-CUST-ID OF WS-CM-PARSED
+                   MOVE "Y" TO WS-FOUND
+                   MOVE WS-CUST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       3200-APPLY-ADD.
+           PERFORM 4100-FIND-CUSTOMER
+           IF WS-FOUND = "Y"
+               MOVE "Customer already exists" TO WS-REJ-REASON
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 3600-VALIDATE-NEW-FIELDS
+           IF WS-VALID NOT = "Y"
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CUST-COUNT >= 200000
+               MOVE "Customer master is full" TO WS-REJ-REASON
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-CUST-COUNT
+           MOVE CM-CUST-ID     OF WS-CM-PARSED
+                TO T-CUST-ID     (WS-CUST-COUNT)
+           MOVE CM-CUST-NAME   OF WS-CM-PARSED
+                TO T-CUST-NAME   (WS-CUST-COUNT)
+           MOVE CM-CUST-STATUS OF WS-CM-PARSED
+                TO T-CUST-STATUS (WS-CUST-COUNT)
+           MOVE CM-CUST-PLAN   OF WS-CM-PARSED
+                TO T-CUST-PLAN   (WS-CUST-COUNT)
+           MOVE CM-CUST-CYCLE  OF WS-CM-PARSED
+                TO T-CUST-CYCLE  (WS-CUST-COUNT)
+           PERFORM 3800-WRITE-APPLIED.
+
+      *>   Validate fields for an ADD: all four fields are required.
+       3600-VALIDATE-NEW-FIELDS.
+           MOVE "Y" TO WS-VALID
+           IF CM-CUST-NAME OF WS-CM-PARSED = SPACES
+               MOVE "Customer name is required" TO WS-REJ-REASON
+               MOVE "N" TO WS-VALID
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT (CM-CUST-STATUS OF WS-CM-PARSED = "A"
+                OR CM-CUST-STATUS OF WS-CM-PARSED = "I")
+               MOVE "Status must be A or I" TO WS-REJ-REASON
+               MOVE "N" TO WS-VALID
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 1121-VALIDATE-PLAN-CODE
+           IF WS-FOUND NOT = "Y"
+               MOVE "Plan code not found in rate table"
+                    TO WS-REJ-REASON
+               MOVE "N" TO WS-VALID
+               EXIT PARAGRAPH
+           END-IF
+           IF CM-CUST-CYCLE OF WS-CM-PARSED < 1
+              OR CM-CUST-CYCLE OF WS-CM-PARSED > 31
+               MOVE "Cycle day must be 01-31" TO WS-REJ-REASON
+               MOVE "N" TO WS-VALID
+               EXIT PARAGRAPH
+           END-IF.
+
+       3300-APPLY-UPDATE.
+           PERFORM 4100-FIND-CUSTOMER
+           IF WS-FOUND NOT = "Y"
+               MOVE "Customer not found" TO WS-REJ-REASON
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 3700-VALIDATE-UPDATE-FIELDS
+           IF WS-VALID NOT = "Y"
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           IF CM-CUST-NAME OF WS-CM-PARSED NOT = SPACES
+               MOVE CM-CUST-NAME OF WS-CM-PARSED
+                    TO T-CUST-NAME (WS-FOUND-IDX)
+           END-IF
+           IF CM-CUST-STATUS OF WS-CM-PARSED NOT = SPACE
+               MOVE CM-CUST-STATUS OF WS-CM-PARSED
+                    TO T-CUST-STATUS (WS-FOUND-IDX)
+           END-IF
+           IF CM-CUST-PLAN OF WS-CM-PARSED NOT = SPACES
+               MOVE CM-CUST-PLAN OF WS-CM-PARSED
+                    TO T-CUST-PLAN (WS-FOUND-IDX)
+           END-IF
+           IF CM-CUST-CYCLE OF WS-CM-PARSED NOT = 0
+               MOVE CM-CUST-CYCLE OF WS-CM-PARSED
+                    TO T-CUST-CYCLE (WS-FOUND-IDX)
+           END-IF
+           PERFORM 3800-WRITE-APPLIED.
+
+      *>   Validate only the fields actually supplied on an UPDATE;
+      *>   space/zero means "leave this field unchanged".
+       3700-VALIDATE-UPDATE-FIELDS.
+           MOVE "Y" TO WS-VALID
+           IF CM-CUST-STATUS OF WS-CM-PARSED NOT = SPACE
+               IF NOT (CM-CUST-STATUS OF WS-CM-PARSED = "A"
+                    OR CM-CUST-STATUS OF WS-CM-PARSED = "I")
+                   MOVE "Status must be A or I" TO WS-REJ-REASON
+                   MOVE "N" TO WS-VALID
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           IF CM-CUST-PLAN OF WS-CM-PARSED NOT = SPACES
+               PERFORM 1121-VALIDATE-PLAN-CODE
+               IF WS-FOUND NOT = "Y"
+                   MOVE "Plan code not found in rate table"
+                        TO WS-REJ-REASON
+                   MOVE "N" TO WS-VALID
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           IF CM-CUST-CYCLE OF WS-CM-PARSED NOT = 0
+               IF CM-CUST-CYCLE OF WS-CM-PARSED > 31
+                   MOVE "Cycle day must be 01-31" TO WS-REJ-REASON
+                   MOVE "N" TO WS-VALID
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+       3400-APPLY-DEACTIVATE.
+           PERFORM 4100-FIND-CUSTOMER
+           IF WS-FOUND NOT = "Y"
+               MOVE "Customer not found" TO WS-REJ-REASON
+               PERFORM 3900-WRITE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "I" TO T-CUST-STATUS (WS-FOUND-IDX)
+           PERFORM 3800-WRITE-APPLIED.
+
+       3800-WRITE-APPLIED.
+           ADD 1 TO WS-APPLIED-TXN
+           MOVE ALL SPACES TO WS-AUDIT-OUT
+           MOVE CM-ACTION  OF WS-CM-PARSED TO AUD-ACTION
+           MOVE CM-CUST-ID OF WS-CM-PARSED TO AUD-CUST-ID
+           MOVE "APPLIED"                  TO AUD-RESULT
+           MOVE SPACES                     TO AUD-DETAIL
+           PERFORM 3950-WRITE-AUDIT-LINE.
+
+       3900-WRITE-REJECTED.
+           ADD 1 TO WS-REJECTED-TXN
+           MOVE ALL SPACES TO WS-AUDIT-OUT
+           MOVE CM-ACTION  OF WS-CM-PARSED TO AUD-ACTION
+           MOVE CM-CUST-ID OF WS-CM-PARSED TO AUD-CUST-ID
+           MOVE "REJECTED"                 TO AUD-RESULT
+           MOVE WS-REJ-REASON              TO AUD-DETAIL
+           PERFORM 3950-WRITE-AUDIT-LINE.
+
+       3950-WRITE-AUDIT-LINE.
+           MOVE ALL SPACES TO AUDIT-LINE
+           MOVE WS-AUDIT-OUT TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       4000-WRITE-NEW-MASTER.
+           OPEN OUTPUT CUSTOMER-NEW-FILE
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1 UNTIL
+                           WS-CUST-IDX > WS-CUST-COUNT
+               MOVE SPACES TO CUST-REC OF WS-CUST-PARSED
+               MOVE T-CUST-ID     (WS-CUST-IDX)
+                    TO CUST-ID     OF WS-CUST-PARSED
+               MOVE T-CUST-NAME   (WS-CUST-IDX)
+                    TO CUST-NAME   OF WS-CUST-PARSED
+               MOVE T-CUST-STATUS (WS-CUST-IDX)
+                    TO CUST-STATUS OF WS-CUST-PARSED
+               MOVE T-CUST-PLAN   (WS-CUST-IDX)
+                    TO CUST-PLAN   OF WS-CUST-PARSED
+               MOVE T-CUST-CYCLE  (WS-CUST-IDX)
+                    TO CUST-CYCLE  OF WS-CUST-PARSED
+               MOVE ALL SPACES TO CUSTOMER-NEW-LINE
+               MOVE CUST-REC OF WS-CUST-PARSED TO CUSTOMER-NEW-LINE
+               WRITE CUSTOMER-NEW-LINE
+           END-PERFORM
+           CLOSE CUSTOMER-NEW-FILE.
+
+       5000-WRITE-AUDIT-TOTALS.
+           OPEN EXTEND AUDIT-FILE
+           MOVE ALL SPACES TO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CUSTMAINT CONTROL TOTALS" DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CUSTOMERS ON FILE AT START : " DELIMITED BY SIZE
+                  WS-READ-CUST                   DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CHANGE TXNS READ           : " DELIMITED BY SIZE
+                  WS-READ-TXN                     DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CHANGE TXNS APPLIED        : " DELIMITED BY SIZE
+                  WS-APPLIED-TXN                  DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CHANGE TXNS REJECTED       : " DELIMITED BY SIZE
+                  WS-REJECTED-TXN                 DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "CUSTOMERS ON FILE AT END   : " DELIMITED BY SIZE
+                  WS-CUST-COUNT                   DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           MOVE ALL SPACES TO AUDIT-LINE
+           STRING "UPDATED MASTER WRITTEN TO  : "
+                  DELIMITED BY SIZE
+                  "data/CUSTOMER.DAT.NEW (review then promote)"
+                  DELIMITED BY SIZE
+             INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
