@@ -25,8 +25,61 @@
            SELECT STMT-FILE ASSIGN TO "out/STATEMENTS.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT STMT-EXTRACT-FILE ASSIGN TO "out/STMT_EXTRACT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PLANRATE-FILE ASSIGN TO "data/PLANRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PLANRATE-SORTED-FILE
+               ASSIGN TO "out/PLANRATE_SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTBAL-FILE ASSIGN TO "data/CUSTBAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTBAL-STATUS.
+
+           SELECT CUSTBAL-OUT-FILE ASSIGN TO "out/CUSTBAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-SORTED-FILE
+               ASSIGN TO "out/CUSTOMER_SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SORT-WORK ASSIGN TO "out/SORTWORK.tmp".
 
+           SELECT PLANRATE-SORT-WORK
+               ASSIGN TO "out/PR_SORTWORK.tmp".
+
+           SELECT CUST-SORT-WORK
+               ASSIGN TO "out/CUST_SORTWORK.tmp".
+
+           SELECT AGING-FILE ASSIGN TO "out/AGING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO "data/RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+      *>   Rolling log of previously-accepted transaction keys, carried
+      *>   forward across runs the same way CUSTBAL.DAT carries
+      *>   forward balances: read from data/TXNLOG.DAT, the full
+      *>   (prior + this run's) log is written to out/TXNLOG.DAT for
+      *>   the operator to promote before the next run.
+           SELECT TXNLOG-FILE ASSIGN TO "data/TXNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNLOG-STATUS.
+
+           SELECT TXNLOG-SORTED-FILE
+               ASSIGN TO "out/TXNLOG_SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TXNLOG-OUT-FILE ASSIGN TO "out/TXNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TXNLOG-SORT-WORK
+               ASSIGN TO "out/TL_SORTWORK.tmp".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -51,6 +104,39 @@
        FD  STMT-FILE.
        01  STMT-LINE               PIC X(120).
 
+       FD  STMT-EXTRACT-FILE.
+       01  STMT-EXTRACT-LINE       PIC X(120).
+
+       FD  PLANRATE-FILE.
+       01  PLANRATE-LINE           PIC X(120).
+
+       FD  PLANRATE-SORTED-FILE.
+       01  PLANRATE-SORTED-LINE    PIC X(120).
+
+       FD  CUSTBAL-FILE.
+       01  CUSTBAL-LINE            PIC X(120).
+
+       FD  CUSTBAL-OUT-FILE.
+       01  CUSTBAL-OUT-LINE        PIC X(120).
+
+       FD  CUSTOMER-SORTED-FILE.
+       01  CUSTOMER-SORTED-LINE    PIC X(120).
+
+       FD  AGING-FILE.
+       01  AGING-LINE              PIC X(120).
+
+       FD  RESTART-FILE.
+       01  RESTART-LINE             PIC X(120).
+
+       FD  TXNLOG-FILE.
+       01  TXNLOG-LINE              PIC X(120).
+
+       FD  TXNLOG-SORTED-FILE.
+       01  TXNLOG-SORTED-LINE       PIC X(120).
+
+       FD  TXNLOG-OUT-FILE.
+       01  TXNLOG-OUT-LINE          PIC X(120).
+
        SD  SORT-WORK.
        01  SORT-REC.
            05  SRT-FIELDS.
@@ -61,17 +147,48 @@
                10  SRT-DESC            PIC X(20).
                10  FILLER              PIC X(81).
 
+       SD  PLANRATE-SORT-WORK.
+       01  PR-SORT-REC.
+           05  PR-SORT-FIELDS.
+               10  PR-SORT-PLAN        PIC X(3).
+               10  PR-SORT-MONTHLY     PIC 9(5)V99.
+               10  PR-SORT-EFF-DATE    PIC 9(8).
+               10  PR-SORT-OVR-THRESH  PIC 9(5).
+               10  PR-SORT-OVR-AMT     PIC 9(3)V99.
+               10  PR-SORT-MAX-AMT     PIC 9(7)V99.
+               10  FILLER              PIC X(83).
+
+       SD  CUST-SORT-WORK.
+       01  CUST-SORT-REC.
+           05  CUST-SORT-FIELDS.
+               10  CUST-SORT-ID        PIC 9(9).
+               10  FILLER              PIC X(111).
+
+       SD  TXNLOG-SORT-WORK.
+       01  TXNLOG-SORT-REC.
+           05  TXNLOG-SORT-FIELDS.
+               10  TLS-CUST-ID         PIC 9(9).
+               10  TLS-DATE            PIC 9(8).
+               10  TLS-TYPE            PIC X(2).
+               10  TLS-AMOUNT          PIC 9(7)V99.
+               10  TLS-DESC            PIC X(20).
+               10  FILLER              PIC X(72).
+
        WORKING-STORAGE SECTION.
 
        77  WS-CUST-EOF             PIC X VALUE "N".
        77  WS-TXN-EOF              PIC X VALUE "N".
        77  WS-SRT-EOF              PIC X VALUE "N".
+       77  WS-CUSTBAL-EOF          PIC X VALUE "N".
+       77  WS-CUSTBAL-STATUS       PIC XX VALUE SPACES.
+       77  WS-TXNLOG-STATUS        PIC XX VALUE SPACES.
 
        77  WS-READ-CUST            PIC 9(9) VALUE 0.
        77  WS-READ-TXN             PIC 9(9) VALUE 0.
        77  WS-ACCEPT-TXN           PIC 9(9) VALUE 0.
        77  WS-REJECT-TXN           PIC 9(9) VALUE 0.
        77  WS-WRITE-STMT-LINES     PIC 9(9) VALUE 0.
+       77  WS-WRITE-EXTRACT-LINES  PIC 9(9) VALUE 0.
 
       *> Pagination
        77  WS-PAGE-NO              PIC 9(4) VALUE 0.
@@ -81,10 +198,11 @@
 
        77  WS-FOUND                PIC X VALUE "N".
        77  WS-LOOKUP-ID            PIC 9(9) VALUE 0.
-       77  WS-LOOKUP-IDX           PIC 9(4) VALUE 0.
        77  WS-LOOKUP-STATUS        PIC X VALUE SPACE.
        77  WS-LOOKUP-NAME          PIC X(20) VALUE SPACES.
        77  WS-LOOKUP-PLAN          PIC X(3) VALUE SPACES.
+       77  WS-LOOKUP-PREV-BAL      PIC S9(9)V99 VALUE 0.
+       77  WS-CURR-CUST-TAB-IDX    USAGE INDEX.
 
       *> Amount formatting
        77  WS-AMT-DISP             PIC -ZZ,ZZZ,ZZ9.99.
@@ -92,15 +210,44 @@
        77  WS-AMT-NEG              PIC -ZZZ,ZZZ,ZZ9.99.
        77  WS-AMT-SIGNED           PIC S9(9)V99 VALUE 0.
 
-      *>--- Customer in-memory table
-       77  WS-CUST-COUNT           PIC 9(4) VALUE 0.
+      *>   Comma-free signed amount for the machine-readable extract
+      *>   file (out/STMT_EXTRACT.CSV) -- WS-AMT-DISP/POS/NEG above
+      *>   are for the print-formatted statement only.
+       77  WS-CSV-AMT              PIC -(9)9.99.
+       77  WS-CSV-PTR              PIC 9(4) VALUE 1.
+
+      *>--- Customer in-memory table, loaded from the ID-sorted
+      *>    customer file so SEARCH ALL can binary-search it.
+       77  WS-CUST-COUNT           PIC 9(6) VALUE 0.
        01  WS-CUST-TABLE.
-           05  WS-CUST-ENTRY OCCURS 1 TO 1000 TIMES
-               DEPENDING ON WS-CUST-COUNT.
+           05  WS-CUST-ENTRY OCCURS 1 TO 200000 TIMES
+               DEPENDING ON WS-CUST-COUNT
+               ASCENDING KEY T-CUST-ID
+               INDEXED BY WS-CUST-TAB-IDX.
                10  T-CUST-ID        PIC 9(9).
                10  T-CUST-STATUS    PIC X.
                10  T-CUST-PLAN      PIC X(3).
                10  T-CUST-NAME      PIC X(20).
+               10  T-CUST-PREV-BAL  PIC S9(9)V99 VALUE 0.
+               10  T-CUST-END-BAL   PIC S9(9)V99 VALUE 0.
+               10  T-CUST-ACCEPTED  PIC X VALUE "N".
+               10  T-CUST-STMT-WRTN PIC X VALUE "N".
+
+      *>--- Prior-run transaction-key log, loaded sorted (see
+      *>    1021-SORT-TXNLOG-FILE) so SEARCH ALL can binary-search it
+      *>    for cross-run duplicate detection (R05).
+       77  WS-TXNLOG-COUNT         PIC 9(7) VALUE 0.
+       01  WS-TXNLOG-TABLE.
+           05  WS-TXNLOG-ENTRY OCCURS 1 TO 500000 TIMES
+               DEPENDING ON WS-TXNLOG-COUNT
+               ASCENDING KEY TL-CUST-ID TL-DATE TL-TYPE TL-AMOUNT
+                             TL-DESC
+               INDEXED BY WS-TXNLOG-IDX.
+               10  TL-CUST-ID       PIC 9(9).
+               10  TL-DATE          PIC 9(8).
+               10  TL-TYPE          PIC X(2).
+               10  TL-AMOUNT        PIC 9(7)V99.
+               10  TL-DESC          PIC X(20).
 
       *>--- Copybook layouts for parsing raw files
        01  WS-CUST-PARSED.
@@ -138,6 +285,40 @@
                10  SRT-DESC            PIC X(20).
                10  FILLER              PIC X(81).
 
+       01  WS-PLANRATE-PARSED.
+           05  PR-REC.
+               10  PR-PLAN             PIC X(3).
+               10  PR-MONTHLY          PIC 9(5)V99.
+               10  PR-EFF-DATE         PIC 9(8).
+               10  PR-OVR-THRESH       PIC 9(5).
+               10  PR-OVR-AMT          PIC 9(3)V99.
+               10  PR-MAX-AMT          PIC 9(7)V99.
+               10  FILLER              PIC X(83).
+
+       01  WS-CUSTBAL-PARSED.
+           05  CUSTBAL-REC.
+               10  CUSTBAL-CUST-ID     PIC 9(9).
+               10  CUSTBAL-AMOUNT      PIC S9(9)V99 SIGN IS LEADING
+                                        SEPARATE CHARACTER.
+               10  FILLER              PIC X(99).
+
+       01  WS-RESTART-PARSED.
+           05  RESTART-REC.
+               10  RESTART-CUST-ID     PIC 9(9).
+               10  RESTART-PAGE-NO     PIC 9(4).
+               10  RESTART-LINE-PAGE   PIC 9(3).
+               10  RESTART-STMT-LINES  PIC 9(9).
+               10  FILLER              PIC X(95).
+
+       01  WS-TXNLOG-PARSED.
+           05  TXNLOG-REC.
+               10  TXNLOG-CUST-ID      PIC 9(9).
+               10  TXNLOG-DATE         PIC 9(8).
+               10  TXNLOG-TYPE         PIC X(2).
+               10  TXNLOG-AMOUNT       PIC 9(7)V99.
+               10  TXNLOG-DESC         PIC X(20).
+               10  FILLER              PIC X(72).
+
       *>--- Date parts
        01  WS-DATE-PARTS.
            05  WS-YYYY             PIC 9(4).
@@ -150,91 +331,362 @@
 
        77  WS-TOT-CHARGES          PIC 9(9)V99 VALUE 0.
        77  WS-TOT-CREDITS          PIC 9(9)V99 VALUE 0.
+       77  WS-TOT-ADJUSTMENTS      PIC 9(9)V99 VALUE 0.
+       77  WS-TOT-REVERSALS        PIC 9(9)V99 VALUE 0.
+       77  WS-TOT-DISPUTED         PIC 9(9)V99 VALUE 0.
        77  WS-TOT-NET              PIC S9(9)V99 VALUE 0.
+       77  WS-PREV-BAL             PIC S9(9)V99 VALUE 0.
+       77  WS-NET-DUE              PIC S9(9)V99 VALUE 0.
 
        77  WS-LINE                 PIC X(120).
 
-      *>--- Rate table (hardcoded for now)
+      *>--- Run-reconciliation (009): grand totals rolled up from the
+      *>    statement totals each customer actually printed (at the
+      *>    4600 control break), versus an independently-accumulated
+      *>    sum of accepted-transaction amounts by type (4400) plus
+      *>    the system-generated charges (monthly fee/overage) that
+      *>    never came from a transaction. If the two sides don't tie,
+      *>    something between PASSA acceptance and the PASSB statement
+      *>    write broke -- this is the cross-foot in 7100.
+       77  WS-GRAND-CHARGES        PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-CREDITS        PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-ADJUSTMENTS    PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-REVERSALS      PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-DISPUTED       PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-NET            PIC S9(11)V99 VALUE 0.
+       77  WS-GRAND-SYS-CHARGES    PIC S9(11)V99 VALUE 0.
+
+       77  WS-XSUM-CHARGES         PIC S9(11)V99 VALUE 0.
+       77  WS-XSUM-CREDITS         PIC S9(11)V99 VALUE 0.
+       77  WS-XSUM-ADJUSTMENTS     PIC S9(11)V99 VALUE 0.
+       77  WS-XSUM-REVERSALS       PIC S9(11)V99 VALUE 0.
+       77  WS-XSUM-DISPUTED        PIC S9(11)V99 VALUE 0.
+       77  WS-XSUM-NET             PIC S9(11)V99 VALUE 0.
+
+       77  WS-RECON-DIFF           PIC S9(11)V99 VALUE 0.
+       77  WS-RECON-BREAK          PIC X VALUE "N".
+       77  WS-RECON-AMT-DISP       PIC -(9)9.99.
+
+      *>--- Rate table, loaded from PLANRATE.DAT (sorted by plan code)
+       77  WS-RATE-COUNT           PIC 9(4) VALUE 0.
+       77  WS-RATE-SUB             PIC 9(4) VALUE 0.
+       77  WS-RATE-PREV-PLAN       PIC X(3) VALUE SPACES.
        01  WS-RATES.
            05  RATE-TABLE.
-               10  RATE-ENTRY OCCURS 5 TIMES.
-                   15  RATE-PLAN      PIC X(3).
-                   15  RATE-MONTHLY   PIC 9(5)V99.
+               10  RATE-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-RATE-COUNT
+                   ASCENDING KEY RATE-PLAN
+                   INDEXED BY WS-RATE-IDX.
+                   15  RATE-PLAN         PIC X(3).
+                   15  RATE-MONTHLY      PIC 9(5)V99.
+                   15  RATE-EFF-DATE     PIC 9(8).
+                   15  RATE-OVR-THRESH   PIC 9(5).
+                   15  RATE-OVR-AMT      PIC 9(3)V99.
+                   15  RATE-MAX-AMT      PIC 9(7)V99.
 
        77  WS-MONTHLY-FEE          PIC 9(5)V99 VALUE 0.
 
+      *>--- Usage-based overage billing. A plan with RATE-OVR-THRESH
+      *>    of 0 has no overage charge at all (PLN/BAS today).
+       77  WS-CUST-TXN-COUNT       PIC 9(5) VALUE 0.
+       77  WS-PLAN-OVR-THRESH      PIC 9(5) VALUE 0.
+       77  WS-PLAN-OVR-AMT         PIC 9(3)V99 VALUE 0.
+       77  WS-OVERAGE-QTY          PIC 9(5) VALUE 0.
+       77  WS-OVERAGE-CHARGE       PIC 9(7)V99 VALUE 0.
+
+      *>--- Per-plan transaction-amount ceiling (R06). A ceiling of 0
+      *>    means no ceiling is enforced for that plan.
+       77  WS-PLAN-MAX-AMT         PIC 9(7)V99 VALUE 0.
+
+      *>--- Aging report. AS-OF date is the latest TXN-DATE seen in
+      *>    this run's transactions, so bucketing doesn't depend on
+      *>    the system clock and the run stays reproducible.
+       77  WS-AS-OF-DATE           PIC 9(8) VALUE 0.
+       77  WS-AS-OF-INT            PIC 9(9) VALUE 0.
+       77  WS-AGE-DAYS             PIC S9(9) VALUE 0.
+       77  WS-AGE-AMOUNT           PIC S9(9)V99 VALUE 0.
+
+       77  WS-AGE-CURRENT          PIC S9(9)V99 VALUE 0.
+       77  WS-AGE-30               PIC S9(9)V99 VALUE 0.
+       77  WS-AGE-60               PIC S9(9)V99 VALUE 0.
+       77  WS-AGE-90               PIC S9(9)V99 VALUE 0.
+
+       77  WS-GR-AGE-CURRENT       PIC S9(9)V99 VALUE 0.
+       77  WS-GR-AGE-30            PIC S9(9)V99 VALUE 0.
+       77  WS-GR-AGE-60            PIC S9(9)V99 VALUE 0.
+       77  WS-GR-AGE-90            PIC S9(9)V99 VALUE 0.
+
+       77  WS-AGE-CURRENT-DISP     PIC -ZZ,ZZZ,ZZ9.99.
+       77  WS-AGE-30-DISP          PIC -ZZ,ZZZ,ZZ9.99.
+       77  WS-AGE-60-DISP          PIC -ZZ,ZZZ,ZZ9.99.
+       77  WS-AGE-90-DISP          PIC -ZZ,ZZZ,ZZ9.99.
+
+      *>--- PASSB restart/checkpoint. RESTART-FILE holds the last
+      *>    completed SRT-CUST-ID plus the page/line counters as of
+      *>    that checkpoint, so a job that abends mid-PASSB can be
+      *>    rerun with the RESTART command-line argument and pick up
+      *>    statement generation partway through TXN-SORTED-FILE
+      *>    instead of reprocessing (and re-printing) everything.
+       77  WS-RESTART-STATUS       PIC XX VALUE SPACES.
+       77  WS-RESTART-MODE         PIC X VALUE "N".
+       77  WS-RESUME-APPEND        PIC X VALUE "N".
+       77  WS-SUPPRESS-OUTPUT      PIC X VALUE "N".
+       77  WS-CKPT-CUST-ID         PIC 9(9) VALUE 0.
+       77  WS-CKPT-PAGE-NO         PIC 9(4) VALUE 0.
+       77  WS-CKPT-LINE-ON-PAGE    PIC 9(3) VALUE 0.
+       77  WS-CKPT-STMT-LINES      PIC 9(9) VALUE 0.
+       77  WS-CKPT-COUNTER         PIC 9(5) VALUE 0.
+       77  WS-CKPT-INTERVAL        PIC 9(5) VALUE 50.
+       77  WS-CMD-ARG              PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
+           PERFORM 1005-GET-RUN-MODE
            PERFORM 1010-INIT-RATES
+           PERFORM 1020-INIT-TXNLOG
+           PERFORM 2050-SORT-CUSTOMERS
            PERFORM 2000-OPEN-FILES-PASSA
+           PERFORM 2060-CARRY-FORWARD-TXNLOG
            PERFORM 2100-LOAD-CUSTOMERS
            PERFORM 3000-PASSA-VALIDATE-AND-WRITE-OK
            PERFORM 9000-CLOSE-FILES-PASSA
 
            PERFORM 3500-SORT-OK-TO-SORTED
 
+           PERFORM 4065-LOAD-CHECKPOINT
            PERFORM 4000-OPEN-FILES-PASSB
+           PERFORM 4050-LOAD-PRIOR-BALANCES
+           PERFORM 4060-FIND-AS-OF-DATE
            PERFORM 4100-PASSB-GENERATE-STATEMENTS
+           PERFORM 4950-WRITE-CUST-BALANCES
+           PERFORM 4960-WRITE-AGING-TOTALS
            PERFORM 7000-WRITE-CONTROL
            PERFORM 4900-CLOSE-FILES-PASSB
+           PERFORM 9900-CLEAR-CHECKPOINT
            GOBACK.
 
        1000-INITIALIZE.
            MOVE 0 TO WS-READ-CUST WS-READ-TXN WS-ACCEPT-TXN 
            MOVE 0 TO WS-REJECT-TXN
            MOVE 0 TO WS-WRITE-STMT-LINES
+           MOVE 0 TO WS-WRITE-EXTRACT-LINES
            MOVE 0 TO WS-CUST-COUNT
            MOVE "N" TO WS-CUST-EOF WS-TXN-EOF WS-SRT-EOF
            MOVE "N" TO WS-HAVE-CUST
            MOVE 0 TO WS-CURR-CUST-ID
            MOVE 0 TO WS-TOT-CHARGES WS-TOT-CREDITS WS-TOT-NET
+           MOVE 0 TO WS-TOT-ADJUSTMENTS WS-TOT-REVERSALS
+           MOVE 0 TO WS-TOT-DISPUTED
            MOVE 0 TO WS-PAGE-NO WS-LINE-ON-PAGE.
 
+      *>   "RESTART" on the command line resumes a prior PASSB run
+      *>   from its last checkpoint instead of a normal full run.
+       1005-GET-RUN-MODE.
+           MOVE SPACES TO WS-CMD-ARG
+           ACCEPT WS-CMD-ARG FROM COMMAND-LINE
+           MOVE "N" TO WS-RESTART-MODE
+           IF WS-CMD-ARG(1:7) = "RESTART"
+               MOVE "Y" TO WS-RESTART-MODE
+           END-IF.
+
        1010-INIT-RATES.
-           MOVE "PLN" TO RATE-PLAN (1)
-           MOVE 000999 TO RATE-MONTHLY (1)  *> 9.99
+           MOVE 0 TO WS-RATE-COUNT
+           PERFORM 1011-SORT-PLANRATE-FILE
+           PERFORM 1012-LOAD-RATE-TABLE
+           PERFORM 1013-DEDUP-RATE-TABLE.
+
+       1011-SORT-PLANRATE-FILE.
+           SORT PLANRATE-SORT-WORK
+               ON ASCENDING KEY PR-SORT-PLAN OF PR-SORT-FIELDS
+                                OF PR-SORT-REC
+                                PR-SORT-EFF-DATE OF PR-SORT-FIELDS
+                                OF PR-SORT-REC
+               USING  PLANRATE-FILE
+               GIVING PLANRATE-SORTED-FILE.
+
+       1012-LOAD-RATE-TABLE.
+           OPEN INPUT PLANRATE-SORTED-FILE
+           MOVE "N" TO WS-SRT-EOF
+           PERFORM UNTIL WS-SRT-EOF = "Y"
+               READ PLANRATE-SORTED-FILE
+                   AT END
+                       MOVE "Y" TO WS-SRT-EOF
+                   NOT AT END
+                       MOVE PLANRATE-SORTED-LINE TO PR-REC
+                            OF WS-PLANRATE-PARSED
+                       PERFORM 1014-ADD-RATE-TO-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE PLANRATE-SORTED-FILE
+           MOVE "N" TO WS-SRT-EOF.
 
-           MOVE "PLN" TO RATE-PLAN (2)
-           MOVE 001499 TO RATE-MONTHLY (2)  *> 14.99
+       1014-ADD-RATE-TO-TABLE.
+           IF WS-RATE-COUNT >= 500
+               DISPLAY
+                   "WARNING: PLANRATE.DAT exceeds rate table size"
+           ELSE
+               ADD 1 TO WS-RATE-COUNT
+               MOVE PR-PLAN     OF WS-PLANRATE-PARSED
+                    TO RATE-PLAN     (WS-RATE-COUNT)
+               MOVE PR-MONTHLY  OF WS-PLANRATE-PARSED
+                    TO RATE-MONTHLY  (WS-RATE-COUNT)
+               MOVE PR-EFF-DATE OF WS-PLANRATE-PARSED
+                    TO RATE-EFF-DATE (WS-RATE-COUNT)
+               MOVE PR-OVR-THRESH OF WS-PLANRATE-PARSED
+                    TO RATE-OVR-THRESH (WS-RATE-COUNT)
+               MOVE PR-OVR-AMT  OF WS-PLANRATE-PARSED
+                    TO RATE-OVR-AMT  (WS-RATE-COUNT)
+               MOVE PR-MAX-AMT  OF WS-PLANRATE-PARSED
+                    TO RATE-MAX-AMT  (WS-RATE-COUNT)
+           END-IF.
 
-           MOVE "BAS" TO RATE-PLAN (3)
-           MOVE 000599 TO RATE-MONTHLY (3)  *> 5.99
+      *>   Collapse duplicate plan codes, keeping the latest
+      *>   effective-dated row (table sorted plan/eff-date ascending).
+       1013-DEDUP-RATE-TABLE.
+           MOVE 0 TO WS-RATE-SUB
+           MOVE SPACES TO WS-RATE-PREV-PLAN
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1 UNTIL
+                           WS-RATE-IDX > WS-RATE-COUNT
+               IF RATE-PLAN (WS-RATE-IDX) = WS-RATE-PREV-PLAN
+                   MOVE RATE-ENTRY (WS-RATE-IDX) TO
+                        RATE-ENTRY (WS-RATE-SUB)
+               ELSE
+                   ADD 1 TO WS-RATE-SUB
+                   MOVE RATE-ENTRY (WS-RATE-IDX) TO
+                        RATE-ENTRY (WS-RATE-SUB)
+                   MOVE RATE-PLAN (WS-RATE-IDX) TO WS-RATE-PREV-PLAN
+               END-IF
+           END-PERFORM
+           MOVE WS-RATE-SUB TO WS-RATE-COUNT.
+
+      *>   Loads the prior-run transaction-key log (if any) into
+      *>   WS-TXNLOG-TABLE so 3210-CHECK-DUPLICATE-TXN can binary
+      *>   search it during this run's PASSA validation.
+       1020-INIT-TXNLOG.
+           MOVE 0 TO WS-TXNLOG-COUNT
+           OPEN INPUT TXNLOG-FILE
+           IF WS-TXNLOG-STATUS = "35"
+      *>       no prior transaction log yet (first-ever run)
+               CONTINUE
+           ELSE
+               CLOSE TXNLOG-FILE
+               PERFORM 1021-SORT-TXNLOG-FILE
+               PERFORM 1022-LOAD-TXNLOG-TABLE
+           END-IF.
 
-           MOVE "PRM" TO RATE-PLAN (4)
-           MOVE 001999 TO RATE-MONTHLY (4)  *> 19.99
+       1021-SORT-TXNLOG-FILE.
+           SORT TXNLOG-SORT-WORK
+               ON ASCENDING KEY TLS-CUST-ID OF TXNLOG-SORT-FIELDS
+                                OF TXNLOG-SORT-REC
+                                TLS-DATE OF TXNLOG-SORT-FIELDS
+                                OF TXNLOG-SORT-REC
+                                TLS-TYPE OF TXNLOG-SORT-FIELDS
+                                OF TXNLOG-SORT-REC
+                                TLS-AMOUNT OF TXNLOG-SORT-FIELDS
+                                OF TXNLOG-SORT-REC
+                                TLS-DESC OF TXNLOG-SORT-FIELDS
+                                OF TXNLOG-SORT-REC
+               USING  TXNLOG-FILE
+               GIVING TXNLOG-SORTED-FILE.
+
+       1022-LOAD-TXNLOG-TABLE.
+           OPEN INPUT TXNLOG-SORTED-FILE
+           MOVE "N" TO WS-SRT-EOF
+           PERFORM UNTIL WS-SRT-EOF = "Y"
+               READ TXNLOG-SORTED-FILE
+                   AT END
+                       MOVE "Y" TO WS-SRT-EOF
+                   NOT AT END
+                       MOVE TXNLOG-SORTED-LINE TO TXNLOG-REC
+                            OF WS-TXNLOG-PARSED
+                       PERFORM 1023-ADD-TXNLOG-TO-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE TXNLOG-SORTED-FILE
+           MOVE "N" TO WS-SRT-EOF.
 
-           MOVE "ENT" TO RATE-PLAN (5)
-           MOVE 004999 TO RATE-MONTHLY (5). *> 49.99
+       1023-ADD-TXNLOG-TO-TABLE.
+           IF WS-TXNLOG-COUNT >= 500000
+               DISPLAY
+                   "WARNING: transaction log exceeds table size"
+           ELSE
+               ADD 1 TO WS-TXNLOG-COUNT
+               MOVE TXNLOG-CUST-ID OF WS-TXNLOG-PARSED
+                    TO TL-CUST-ID (WS-TXNLOG-COUNT)
+               MOVE TXNLOG-DATE    OF WS-TXNLOG-PARSED
+                    TO TL-DATE    (WS-TXNLOG-COUNT)
+               MOVE TXNLOG-TYPE    OF WS-TXNLOG-PARSED
+                    TO TL-TYPE    (WS-TXNLOG-COUNT)
+               MOVE TXNLOG-AMOUNT  OF WS-TXNLOG-PARSED
+                    TO TL-AMOUNT  (WS-TXNLOG-COUNT)
+               MOVE TXNLOG-DESC    OF WS-TXNLOG-PARSED
+                    TO TL-DESC    (WS-TXNLOG-COUNT)
+           END-IF.
+
+       2050-SORT-CUSTOMERS.
+           SORT CUST-SORT-WORK
+               ON ASCENDING KEY CUST-SORT-ID OF CUST-SORT-FIELDS
+                                OF CUST-SORT-REC
+               USING  CUSTOMER-FILE
+               GIVING CUSTOMER-SORTED-FILE.
 
        2000-OPEN-FILES-PASSA.
-           OPEN INPUT  CUSTOMER-FILE
+           OPEN INPUT  CUSTOMER-SORTED-FILE
                 INPUT  TXN-FILE
                 OUTPUT TXN-OK-FILE
-                OUTPUT REJECT-FILE.
+                OUTPUT REJECT-FILE
+                OUTPUT TXNLOG-OUT-FILE.
 
        9000-CLOSE-FILES-PASSA.
-           CLOSE CUSTOMER-FILE TXN-FILE TXN-OK-FILE REJECT-FILE.
+           CLOSE CUSTOMER-SORTED-FILE TXN-FILE TXN-OK-FILE REJECT-FILE
+                 TXNLOG-OUT-FILE.
+
+      *>   Carries every previously-known transaction key forward into
+      *>   this run's TXNLOG-OUT-FILE so the file the operator promotes
+      *>   after the run always holds the full prior+new key union.
+       2060-CARRY-FORWARD-TXNLOG.
+           PERFORM VARYING WS-TXNLOG-IDX FROM 1 BY 1 UNTIL
+                           WS-TXNLOG-IDX > WS-TXNLOG-COUNT
+               PERFORM 2061-WRITE-TXNLOG-CARRY-ENTRY
+           END-PERFORM.
+
+       2061-WRITE-TXNLOG-CARRY-ENTRY.
+           MOVE ALL SPACES TO TXNLOG-OUT-LINE
+           MOVE SPACES TO TXNLOG-REC OF WS-TXNLOG-PARSED
+           MOVE TL-CUST-ID (WS-TXNLOG-IDX)
+                TO TXNLOG-CUST-ID OF WS-TXNLOG-PARSED
+           MOVE TL-DATE    (WS-TXNLOG-IDX)
+                TO TXNLOG-DATE    OF WS-TXNLOG-PARSED
+           MOVE TL-TYPE    (WS-TXNLOG-IDX)
+                TO TXNLOG-TYPE    OF WS-TXNLOG-PARSED
+           MOVE TL-AMOUNT  (WS-TXNLOG-IDX)
+                TO TXNLOG-AMOUNT  OF WS-TXNLOG-PARSED
+           MOVE TL-DESC    (WS-TXNLOG-IDX)
+                TO TXNLOG-DESC    OF WS-TXNLOG-PARSED
+           MOVE TXNLOG-REC OF WS-TXNLOG-PARSED TO TXNLOG-OUT-LINE
+           WRITE TXNLOG-OUT-LINE.
 
        2100-LOAD-CUSTOMERS.
            PERFORM UNTIL WS-CUST-EOF = "Y"
-               READ CUSTOMER-FILE
+               READ CUSTOMER-SORTED-FILE
                    AT END
                        MOVE "Y" TO WS-CUST-EOF
                    NOT AT END
                        ADD 1 TO WS-READ-CUST
-                       MOVE CUSTOMER-LINE TO CUST-REC OF WS-CUST-PARSED
+                       MOVE CUSTOMER-SORTED-LINE TO CUST-REC
+                            OF WS-CUST-PARSED
                        PERFORM 2110-ADD-CUSTOMER-TO-TABLE
                END-READ
            END-PERFORM.
 
        2110-ADD-CUSTOMER-TO-TABLE.
-           IF WS-CUST-COUNT >= 1000
+           IF WS-CUST-COUNT >= 200000
                MOVE "R99" TO REJ-REASON OF WS-REJ-PARSED
                MOVE "CUST" TO REJ-SOURCE OF WS-REJ-PARSED
-               MOVE CUST-ID OF WS-CUST-PARSED TO REJ-CUST-ID OF 
+               MOVE CUST-ID OF WS-CUST-PARSED TO REJ-CUST-ID OF
                     WS-REJ-PARSED
-               MOVE "Customer table overflow (increase OCCURS limit)" 
+               MOVE "Customer table overflow (increase OCCURS limit)"
                     TO REJ-DETAIL OF WS-REJ-PARSED
                PERFORM 6000-WRITE-REJECT
            ELSE
@@ -245,8 +697,12 @@
                     TO T-CUST-STATUS (WS-CUST-COUNT)
                MOVE CUST-PLAN OF WS-CUST-PARSED 
                     TO T-CUST-PLAN (WS-CUST-COUNT)
-               MOVE CUST-NAME OF WS-CUST-PARSED 
+               MOVE CUST-NAME OF WS-CUST-PARSED
                     TO T-CUST-NAME (WS-CUST-COUNT)
+               MOVE 0 TO T-CUST-PREV-BAL (WS-CUST-COUNT)
+               MOVE 0 TO T-CUST-END-BAL  (WS-CUST-COUNT)
+               MOVE "N" TO T-CUST-ACCEPTED  (WS-CUST-COUNT)
+               MOVE "N" TO T-CUST-STMT-WRTN (WS-CUST-COUNT)
            END-IF.
 
        3000-PASSA-VALIDATE-AND-WRITE-OK.
@@ -279,13 +735,18 @@
 
            IF WS-LOOKUP-STATUS NOT = "A"
                PERFORM 6110-REJECT-INACTIVE
+               MOVE "N" TO WS-FOUND
                EXIT PARAGRAPH
            END-IF
 
            IF NOT (TXN-TYPE OF WS-TXN-PARSED = "CH"
                 OR TXN-TYPE OF WS-TXN-PARSED = "CR"
-                OR TXN-TYPE OF WS-TXN-PARSED = "FE")
+                OR TXN-TYPE OF WS-TXN-PARSED = "FE"
+                OR TXN-TYPE OF WS-TXN-PARSED = "AJ"
+                OR TXN-TYPE OF WS-TXN-PARSED = "RV"
+                OR TXN-TYPE OF WS-TXN-PARSED = "DP")
                PERFORM 6120-REJECT-BAD-TYPE
+               MOVE "N" TO WS-FOUND
                EXIT PARAGRAPH
            END-IF
 
@@ -295,10 +756,50 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM 4210-VALIDATE-AMOUNT
+           IF WS-FOUND NOT = "Y"
+               PERFORM 6150-REJECT-BAD-AMOUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 3210-CHECK-DUPLICATE-TXN
+           IF WS-FOUND NOT = "Y"
+               PERFORM 6140-REJECT-DUPLICATE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE "Y" TO WS-FOUND.
 
+      *>   Cross-run duplicate detection (R05): rejects a transaction
+      *>   that matches the full key of one already accepted in a
+      *>   prior run (per data/TXNLOG.DAT). Two identical lines within
+      *>   the same run's TXN.DAT are NOT caught here, since the table
+      *>   is loaded once before PASSA validation begins and is never
+      *>   updated mid-run — only genuine cross-run repeats match the
+      *>   request's wording ("already processed in a prior run").
+       3210-CHECK-DUPLICATE-TXN.
+           MOVE "Y" TO WS-FOUND
+           IF WS-TXNLOG-COUNT > 0
+               SEARCH ALL WS-TXNLOG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN TL-CUST-ID (WS-TXNLOG-IDX) =
+                        TXN-CUST-ID OF WS-TXN-PARSED
+                    AND TL-DATE (WS-TXNLOG-IDX) =
+                        TXN-DATE OF WS-TXN-PARSED
+                    AND TL-TYPE (WS-TXNLOG-IDX) =
+                        TXN-TYPE OF WS-TXN-PARSED
+                    AND TL-AMOUNT (WS-TXNLOG-IDX) =
+                        TXN-AMOUNT OF WS-TXN-PARSED
+                    AND TL-DESC (WS-TXNLOG-IDX) =
+                        TXN-DESC OF WS-TXN-PARSED
+                       MOVE "N" TO WS-FOUND
+               END-SEARCH
+           END-IF.
+
        3300-WRITE-TXN-OK.
-           MOVE TXN-CUST-ID OF WS-TXN-PARSED TO SRT-CUST-ID 
+           MOVE SPACES TO SRT-REC OF WS-SRT-OUT
+           MOVE TXN-CUST-ID OF WS-TXN-PARSED TO SRT-CUST-ID
                 OF WS-SRT-OUT
            MOVE TXN-DATE    OF WS-TXN-PARSED TO SRT-DATE    
                 OF WS-SRT-OUT
@@ -308,8 +809,30 @@
                 OF WS-SRT-OUT
            MOVE TXN-DESC    OF WS-TXN-PARSED TO SRT-DESC    
                 OF WS-SRT-OUT
+           MOVE ALL SPACES TO TXN-OK-LINE
            MOVE SRT-REC OF WS-SRT-OUT TO TXN-OK-LINE
-           WRITE TXN-OK-LINE.
+           WRITE TXN-OK-LINE
+           MOVE "Y" TO T-CUST-ACCEPTED (WS-CUST-TAB-IDX)
+           PERFORM 3310-WRITE-TXNLOG-ENTRY.
+
+      *>   Logs this accepted transaction's key into TXNLOG-OUT-FILE
+      *>   so a future run's 1020-INIT-TXNLOG can detect it as a
+      *>   duplicate if it is ever submitted again.
+       3310-WRITE-TXNLOG-ENTRY.
+           MOVE ALL SPACES TO TXNLOG-OUT-LINE
+           MOVE SPACES TO TXNLOG-REC OF WS-TXNLOG-PARSED
+           MOVE TXN-CUST-ID OF WS-TXN-PARSED
+                TO TXNLOG-CUST-ID OF WS-TXNLOG-PARSED
+           MOVE TXN-DATE    OF WS-TXN-PARSED
+                TO TXNLOG-DATE    OF WS-TXNLOG-PARSED
+           MOVE TXN-TYPE    OF WS-TXN-PARSED
+                TO TXNLOG-TYPE    OF WS-TXNLOG-PARSED
+           MOVE TXN-AMOUNT  OF WS-TXN-PARSED
+                TO TXNLOG-AMOUNT  OF WS-TXNLOG-PARSED
+           MOVE TXN-DESC    OF WS-TXN-PARSED
+                TO TXNLOG-DESC    OF WS-TXNLOG-PARSED
+           MOVE TXNLOG-REC OF WS-TXNLOG-PARSED TO TXNLOG-OUT-LINE
+           WRITE TXNLOG-OUT-LINE.
 
        3500-SORT-OK-TO-SORTED.
            SORT SORT-WORK
@@ -321,17 +844,23 @@
        4100-LOOKUP-CUSTOMER.
            MOVE "N" TO WS-FOUND
            MOVE SPACES TO WS-LOOKUP-NAME WS-LOOKUP-PLAN
-           PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1 UNTIL 
-                           WS-LOOKUP-IDX > WS-CUST-COUNT
-               IF T-CUST-ID (WS-LOOKUP-IDX) = WS-LOOKUP-ID
-                   MOVE "Y" TO WS-FOUND
-                   MOVE T-CUST-STATUS (WS-LOOKUP-IDX) 
-                        TO WS-LOOKUP-STATUS
-                   MOVE T-CUST-NAME   (WS-LOOKUP-IDX) TO WS-LOOKUP-NAME
-                   MOVE T-CUST-PLAN   (WS-LOOKUP-IDX) TO WS-LOOKUP-PLAN
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+           MOVE 0 TO WS-LOOKUP-PREV-BAL
+           IF WS-CUST-COUNT > 0
+               SEARCH ALL WS-CUST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN T-CUST-ID (WS-CUST-TAB-IDX) = WS-LOOKUP-ID
+                       MOVE "Y" TO WS-FOUND
+                       MOVE T-CUST-STATUS (WS-CUST-TAB-IDX)
+                            TO WS-LOOKUP-STATUS
+                       MOVE T-CUST-NAME (WS-CUST-TAB-IDX)
+                            TO WS-LOOKUP-NAME
+                       MOVE T-CUST-PLAN (WS-CUST-TAB-IDX)
+                            TO WS-LOOKUP-PLAN
+                       MOVE T-CUST-PREV-BAL (WS-CUST-TAB-IDX)
+                            TO WS-LOOKUP-PREV-BAL
+               END-SEARCH
+           END-IF.
 
        4200-VALIDATE-DATE.
            MOVE "N" TO WS-FOUND
@@ -342,12 +871,30 @@
                MOVE "Y" TO WS-FOUND
            END-IF.
 
+      *>   Rejects a zero-amount transaction outright, or one whose
+      *>   amount exceeds its plan's configurable ceiling (R06). A
+      *>   ceiling of 0 (see PLANRATE.DAT/RATE-MAX-AMT) means the plan
+      *>   has no ceiling, so only the zero check applies to it.
+       4210-VALIDATE-AMOUNT.
+           MOVE "N" TO WS-FOUND
+           IF TXN-AMOUNT OF WS-TXN-PARSED = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 5020-GET-MAX-AMOUNT
+           IF WS-PLAN-MAX-AMT > 0
+              AND TXN-AMOUNT OF WS-TXN-PARSED > WS-PLAN-MAX-AMT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "Y" TO WS-FOUND.
+
        6000-WRITE-REJECT.
+           MOVE ALL SPACES TO REJECT-LINE
            MOVE REJ-REC OF WS-REJ-PARSED TO REJECT-LINE
            WRITE REJECT-LINE
            ADD 1 TO WS-REJECT-TXN.
 
        6100-REJECT-NO-CUSTOMER.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
            MOVE "R01" TO REJ-REASON OF WS-REJ-PARSED
            MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
            MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID 
@@ -357,6 +904,7 @@
            PERFORM 6000-WRITE-REJECT.
 
        6110-REJECT-INACTIVE.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
            MOVE "R02" TO REJ-REASON OF WS-REJ-PARSED
            MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
            MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID 
@@ -366,30 +914,255 @@
            PERFORM 6000-WRITE-REJECT.
 
        6120-REJECT-BAD-TYPE.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
            MOVE "R03" TO REJ-REASON OF WS-REJ-PARSED
            MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
            MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID 
                 OF WS-REJ-PARSED
-           MOVE "Invalid transaction type (expected CH/CR/FE)" 
+           MOVE "Invalid transaction type (expected CH/CR/FE/AJ/RV/DP)"
                 TO REJ-DETAIL OF WS-REJ-PARSED
            PERFORM 6000-WRITE-REJECT.
 
        6130-REJECT-BAD-DATE.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
            MOVE "R04" TO REJ-REASON OF WS-REJ-PARSED
            MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
            MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID 
                 OF WS-REJ-PARSED
-           MOVE "Invalid date (YYYYMMDD basic check failed)" 
+           MOVE "Invalid date (YYYYMMDD basic check failed)"
                 TO REJ-DETAIL OF WS-REJ-PARSED
            PERFORM 6000-WRITE-REJECT.
 
+       6140-REJECT-DUPLICATE.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
+           MOVE "R05" TO REJ-REASON OF WS-REJ-PARSED
+           MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
+           MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID
+                OF WS-REJ-PARSED
+           MOVE "Duplicate of previously processed transaction"
+                TO REJ-DETAIL OF WS-REJ-PARSED
+           PERFORM 6000-WRITE-REJECT.
+
+       6150-REJECT-BAD-AMOUNT.
+           MOVE SPACES TO REJ-REC OF WS-REJ-PARSED
+           MOVE "R06" TO REJ-REASON OF WS-REJ-PARSED
+           MOVE "TXN" TO REJ-SOURCE OF WS-REJ-PARSED
+           MOVE TXN-CUST-ID OF WS-TXN-PARSED TO REJ-CUST-ID
+                OF WS-REJ-PARSED
+           IF TXN-AMOUNT OF WS-TXN-PARSED = 0
+               MOVE "Zero-amount transaction" TO REJ-DETAIL
+                    OF WS-REJ-PARSED
+           ELSE
+               MOVE "Amount exceeds plan ceiling" TO REJ-DETAIL
+                    OF WS-REJ-PARSED
+           END-IF
+           PERFORM 6000-WRITE-REJECT.
+
+      *>   Reads the checkpoint left by a prior aborted run (if any)
+      *>   so PASSB can skip past SRT-CUST-IDs it already printed.
+      *>   Not restarting, or restarting with no checkpoint on disk
+      *>   yet, both fall through to a normal full run.
+       4065-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-CUST-ID WS-CKPT-PAGE-NO
+           MOVE 0 TO WS-CKPT-LINE-ON-PAGE WS-CKPT-STMT-LINES
+           MOVE "N" TO WS-RESUME-APPEND
+
+           IF WS-RESTART-MODE = "Y"
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = "00"
+                   READ RESTART-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE RESTART-LINE TO RESTART-REC
+                                OF WS-RESTART-PARSED
+                           MOVE RESTART-CUST-ID OF WS-RESTART-PARSED
+                                TO WS-CKPT-CUST-ID
+                           MOVE RESTART-PAGE-NO OF WS-RESTART-PARSED
+                                TO WS-CKPT-PAGE-NO
+                           MOVE RESTART-LINE-PAGE OF WS-RESTART-PARSED
+                                TO WS-CKPT-LINE-ON-PAGE
+                           MOVE RESTART-STMT-LINES OF WS-RESTART-PARSED
+                                TO WS-CKPT-STMT-LINES
+                   END-READ
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF
+
+      *>   WS-PAGE-NO/WS-LINE-ON-PAGE reset at every customer control
+      *>   break regardless (each statement starts on its own page
+      *>   1), and WS-WRITE-STMT-LINES is rebuilt correctly by
+      *>   replaying every customer in memory (only the physical
+      *>   WRITE for already-printed customers is suppressed below)
+      *>   — so WS-CKPT-PAGE-NO/LINE-ON-PAGE/STMT-LINES are kept in
+      *>   the checkpoint record for operator visibility only; the
+      *>   one field this program actually needs to resume correctly
+      *>   is WS-CKPT-CUST-ID.
+           IF WS-CKPT-CUST-ID > 0
+               MOVE "Y" TO WS-RESUME-APPEND
+               MOVE "Y" TO WS-SUPPRESS-OUTPUT
+           END-IF.
+
+      *>   In restart mode with a real checkpoint to resume from,
+      *>   STMT-FILE/AGING-FILE are extended so the prior (aborted)
+      *>   run's already-written pages aren't duplicated or lost.
        4000-OPEN-FILES-PASSB.
            OPEN INPUT  TXN-SORTED-FILE
-                OUTPUT STMT-FILE
-                OUTPUT CONTROL-FILE.
+           OPEN OUTPUT CONTROL-FILE
+           OPEN OUTPUT CUSTBAL-OUT-FILE
+
+           IF WS-RESUME-APPEND = "Y"
+               OPEN EXTEND STMT-FILE
+               OPEN EXTEND AGING-FILE
+               OPEN EXTEND STMT-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT STMT-FILE
+               OPEN OUTPUT AGING-FILE
+               MOVE ALL SPACES TO AGING-LINE
+               STRING "CUST-ID    CURRENT        31-60 DAYS"
+                      DELIMITED BY SIZE
+                      "     61-90 DAYS     OVER 90 DAYS"
+                      DELIMITED BY SIZE
+                 INTO AGING-LINE
+               END-STRING
+               WRITE AGING-LINE
+
+               OPEN OUTPUT STMT-EXTRACT-FILE
+               MOVE ALL SPACES TO STMT-EXTRACT-LINE
+               STRING "REC-TYPE,CUST-ID,DATE,TYPE,AMOUNT,DESC,"
+                      DELIMITED BY SIZE
+                      "PREV-BAL,TOT-CHARGES,TOT-CREDITS,"
+                      DELIMITED BY SIZE
+                      "TOT-ADJ,TOT-REV,TOT-DISPUTED,NET-DUE"
+                      DELIMITED BY SIZE
+                 INTO STMT-EXTRACT-LINE
+               END-STRING
+               WRITE STMT-EXTRACT-LINE
+           END-IF.
 
        4900-CLOSE-FILES-PASSB.
-           CLOSE TXN-SORTED-FILE STMT-FILE CONTROL-FILE.
+           CLOSE TXN-SORTED-FILE STMT-FILE CONTROL-FILE
+                 CUSTBAL-OUT-FILE AGING-FILE STMT-EXTRACT-FILE.
+
+       4050-LOAD-PRIOR-BALANCES.
+           MOVE "N" TO WS-CUSTBAL-EOF
+           OPEN INPUT CUSTBAL-FILE
+           IF WS-CUSTBAL-STATUS = "35"
+      *>       no prior-balance file yet (first-ever billing cycle)
+               MOVE "Y" TO WS-CUSTBAL-EOF
+           ELSE
+               PERFORM UNTIL WS-CUSTBAL-EOF = "Y"
+                   READ CUSTBAL-FILE
+                       AT END
+                           MOVE "Y" TO WS-CUSTBAL-EOF
+                       NOT AT END
+                           MOVE CUSTBAL-LINE TO CUSTBAL-REC
+                                OF WS-CUSTBAL-PARSED
+                           PERFORM 4055-APPLY-PRIOR-BALANCE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTBAL-FILE
+           END-IF.
+
+       4055-APPLY-PRIOR-BALANCE.
+           MOVE CUSTBAL-CUST-ID OF WS-CUSTBAL-PARSED TO WS-LOOKUP-ID
+           IF WS-CUST-COUNT > 0
+               SEARCH ALL WS-CUST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN T-CUST-ID (WS-CUST-TAB-IDX) = WS-LOOKUP-ID
+                       MOVE CUSTBAL-AMOUNT OF WS-CUSTBAL-PARSED
+                            TO T-CUST-PREV-BAL (WS-CUST-TAB-IDX)
+                       MOVE CUSTBAL-AMOUNT OF WS-CUSTBAL-PARSED
+                            TO T-CUST-END-BAL (WS-CUST-TAB-IDX)
+               END-SEARCH
+           END-IF.
+
+      *>   AS-OF date for aging is the latest TXN-DATE seen in this
+      *>   run's sorted transactions, not the system clock, so the
+      *>   aging buckets are reproducible from one input file.
+       4060-FIND-AS-OF-DATE.
+           MOVE "N" TO WS-SRT-EOF
+           MOVE 0 TO WS-AS-OF-DATE
+           PERFORM UNTIL WS-SRT-EOF = "Y"
+               READ TXN-SORTED-FILE
+                   AT END
+                       MOVE "Y" TO WS-SRT-EOF
+                   NOT AT END
+                       MOVE TXN-SORTED-LINE TO SRT-REC OF WS-SRT-OUT
+                       IF SRT-DATE OF WS-SRT-OUT > WS-AS-OF-DATE
+                           MOVE SRT-DATE OF WS-SRT-OUT TO WS-AS-OF-DATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-AS-OF-DATE > 0
+               MOVE FUNCTION INTEGER-OF-DATE(WS-AS-OF-DATE)
+                    TO WS-AS-OF-INT
+           END-IF
+           CLOSE TXN-SORTED-FILE
+           OPEN INPUT TXN-SORTED-FILE.
+
+       4950-WRITE-CUST-BALANCES.
+           PERFORM VARYING WS-CUST-TAB-IDX FROM 1 BY 1 UNTIL
+                           WS-CUST-TAB-IDX > WS-CUST-COUNT
+               MOVE SPACES TO CUSTBAL-REC OF WS-CUSTBAL-PARSED
+               MOVE T-CUST-ID (WS-CUST-TAB-IDX) TO CUSTBAL-CUST-ID
+                    OF WS-CUSTBAL-PARSED
+               MOVE T-CUST-END-BAL (WS-CUST-TAB-IDX) TO CUSTBAL-AMOUNT
+                    OF WS-CUSTBAL-PARSED
+               MOVE ALL SPACES TO CUSTBAL-OUT-LINE
+               MOVE CUSTBAL-REC OF WS-CUSTBAL-PARSED
+                    TO CUSTBAL-OUT-LINE
+               WRITE CUSTBAL-OUT-LINE
+           END-PERFORM.
+
+       4960-WRITE-AGING-TOTALS.
+           MOVE WS-GR-AGE-CURRENT TO WS-AGE-CURRENT-DISP
+           MOVE WS-GR-AGE-30      TO WS-AGE-30-DISP
+           MOVE WS-GR-AGE-60      TO WS-AGE-60-DISP
+           MOVE WS-GR-AGE-90      TO WS-AGE-90-DISP
+
+           MOVE ALL SPACES TO AGING-LINE
+           STRING "TOTAL      "     DELIMITED BY SIZE
+                  WS-AGE-CURRENT-DISP DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-30-DISP     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-60-DISP     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-90-DISP     DELIMITED BY SIZE
+             INTO AGING-LINE
+           END-STRING
+           WRITE AGING-LINE.
+
+      *>   Overwrites the checkpoint with the customer/page/line
+      *>   state as of the most recently completed statement. A full
+      *>   rewrite (not an append) keeps the file holding exactly one
+      *>   checkpoint, the same one-record-per-run pattern CUSTBAL
+      *>   uses for its own carry-forward file.
+       4630-WRITE-CHECKPOINT.
+           MOVE SPACES TO RESTART-REC OF WS-RESTART-PARSED
+           MOVE WS-CURR-CUST-ID    TO RESTART-CUST-ID
+                OF WS-RESTART-PARSED
+           MOVE WS-PAGE-NO         TO RESTART-PAGE-NO
+                OF WS-RESTART-PARSED
+           MOVE WS-LINE-ON-PAGE    TO RESTART-LINE-PAGE
+                OF WS-RESTART-PARSED
+           MOVE WS-WRITE-STMT-LINES TO RESTART-STMT-LINES
+                OF WS-RESTART-PARSED
+
+           OPEN OUTPUT RESTART-FILE
+           MOVE ALL SPACES TO RESTART-LINE
+           MOVE RESTART-REC OF WS-RESTART-PARSED TO RESTART-LINE
+           WRITE RESTART-LINE
+           CLOSE RESTART-FILE.
+
+      *>   A clean end-to-end run leaves nothing to resume; clearing
+      *>   the checkpoint stops a later accidental RESTART from
+      *>   skipping customers in what is really a fresh billing cycle.
+       9900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
 
        4100-PASSB-GENERATE-STATEMENTS.
            MOVE "N" TO WS-SRT-EOF
@@ -426,19 +1199,47 @@
            PERFORM 4500-WRITE-DETAIL-LINE.
 
        4300-START-NEW-STATEMENT.
+      *>   Once we reach a customer past the checkpoint, output stays
+      *>   live for the rest of the run.
+           IF WS-SUPPRESS-OUTPUT = "Y"
+              AND WS-CURR-CUST-ID > WS-CKPT-CUST-ID
+               MOVE "N" TO WS-SUPPRESS-OUTPUT
+           END-IF
+
            MOVE 0 TO WS-TOT-CHARGES WS-TOT-CREDITS WS-TOT-NET
+           MOVE 0 TO WS-TOT-ADJUSTMENTS WS-TOT-REVERSALS
+           MOVE 0 TO WS-TOT-DISPUTED
+           MOVE 0 TO WS-AGE-CURRENT WS-AGE-30 WS-AGE-60 WS-AGE-90
+           MOVE 0 TO WS-CUST-TXN-COUNT
 
            MOVE WS-CURR-CUST-ID TO WS-LOOKUP-ID
            PERFORM 4100-LOOKUP-CUSTOMER
+           MOVE WS-LOOKUP-PREV-BAL TO WS-PREV-BAL
+           IF WS-FOUND = "Y"
+               SET WS-CURR-CUST-TAB-IDX TO WS-CUST-TAB-IDX
+               MOVE "Y" TO T-CUST-STMT-WRTN (WS-CURR-CUST-TAB-IDX)
+           END-IF
 
       *>   Reset pagination for each customer (enterprise option)
            MOVE 0 TO WS-PAGE-NO WS-LINE-ON-PAGE
 
            PERFORM 4310-WRITE-PAGE-HEADING
            PERFORM 4320-WRITE-STMT-HEADER
+           PERFORM 4325-WRITE-PREV-BALANCE
            PERFORM 4330-WRITE-STMT-COLHEAD
            PERFORM 4340-ADD-MONTHLY-FEE.
 
+       4325-WRITE-PREV-BALANCE.
+           MOVE 2 TO WS-NEEDED-LINES
+           PERFORM 4905-ENSURE-SPACE
+           MOVE ALL SPACES TO WS-LINE
+           MOVE WS-PREV-BAL TO WS-AMT-DISP
+           STRING "PREVIOUS BALANCE: " DELIMITED BY SIZE
+                  WS-AMT-DISP          DELIMITED BY SIZE
+             INTO WS-LINE
+           END-STRING
+           PERFORM 4800-WRITE-STMT-LINE.
+
        4310-WRITE-PAGE-HEADING.
            ADD 1 TO WS-PAGE-NO
            MOVE 0 TO WS-LINE-ON-PAGE
@@ -487,7 +1288,9 @@
            IF WS-MONTHLY-FEE > 0
       *>       treat fee as CHARGE
                ADD WS-MONTHLY-FEE TO WS-TOT-CHARGES
-               COMPUTE WS-TOT-NET = WS-TOT-CHARGES - WS-TOT-CREDITS
+               ADD WS-MONTHLY-FEE TO WS-GRAND-SYS-CHARGES
+               COMPUTE WS-TOT-NET = WS-TOT-CHARGES + WS-TOT-ADJUSTMENTS
+                                   - WS-TOT-CREDITS - WS-TOT-REVERSALS
 
                MOVE ALL SPACES TO WS-LINE
                MOVE WS-MONTHLY-FEE TO WS-AMT-POS
@@ -500,17 +1303,67 @@
                PERFORM 4800-WRITE-STMT-LINE
            END-IF.
 
+      *>   RV nets against the original charge it reverses and DP is
+      *>   held out of the net-due total until the dispute resolves,
+      *>   so both get their own bucket instead of joining CH/FE/CR.
        4400-ACCUMULATE.
-           IF SRT-TYPE OF WS-SRT-OUT = "CH"
-               ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-CHARGES
-           ELSE
-               IF SRT-TYPE OF WS-SRT-OUT = "FE"
+           EVALUATE SRT-TYPE OF WS-SRT-OUT
+               WHEN "CH"
                    ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-CHARGES
-               ELSE
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-CHARGES
+               WHEN "FE"
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-CHARGES
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-CHARGES
+               WHEN "AJ"
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-ADJUSTMENTS
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-ADJUSTMENTS
+               WHEN "RV"
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-REVERSALS
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-REVERSALS
+               WHEN "DP"
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-DISPUTED
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-DISPUTED
+               WHEN OTHER
                    ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-TOT-CREDITS
-               END-IF
-           END-IF
-           COMPUTE WS-TOT-NET = WS-TOT-CHARGES - WS-TOT-CREDITS.
+                   ADD SRT-AMOUNT OF WS-SRT-OUT TO WS-XSUM-CREDITS
+           END-EVALUATE
+           COMPUTE WS-TOT-NET = WS-TOT-CHARGES + WS-TOT-ADJUSTMENTS
+                               - WS-TOT-CREDITS - WS-TOT-REVERSALS
+
+           ADD 1 TO WS-CUST-TXN-COUNT
+           PERFORM 4410-AGE-TXN.
+
+      *>   DP stays held out of the aging balance too, same as it is
+      *>   held out of WS-TOT-NET, until the dispute resolves.
+       4410-AGE-TXN.
+           IF SRT-TYPE OF WS-SRT-OUT NOT = "DP"
+               EVALUATE SRT-TYPE OF WS-SRT-OUT
+                   WHEN "CR"
+                       COMPUTE WS-AGE-AMOUNT =
+                               0 - SRT-AMOUNT OF WS-SRT-OUT
+                   WHEN "RV"
+                       COMPUTE WS-AGE-AMOUNT =
+                               0 - SRT-AMOUNT OF WS-SRT-OUT
+                   WHEN OTHER
+                       MOVE SRT-AMOUNT OF WS-SRT-OUT TO WS-AGE-AMOUNT
+               END-EVALUATE
+
+               COMPUTE WS-AGE-DAYS =
+                       WS-AS-OF-INT
+                       - FUNCTION INTEGER-OF-DATE(
+                         SRT-DATE OF WS-SRT-OUT)
+
+               EVALUATE TRUE
+                   WHEN WS-AGE-DAYS < 30
+                       ADD WS-AGE-AMOUNT TO WS-AGE-CURRENT
+                   WHEN WS-AGE-DAYS < 60
+                       ADD WS-AGE-AMOUNT TO WS-AGE-30
+                   WHEN WS-AGE-DAYS < 90
+                       ADD WS-AGE-AMOUNT TO WS-AGE-60
+                   WHEN OTHER
+                       ADD WS-AGE-AMOUNT TO WS-AGE-90
+               END-EVALUATE
+           END-IF.
 
        4500-WRITE-DETAIL-LINE.
            MOVE 2 TO WS-NEEDED-LINES
@@ -519,6 +1372,7 @@
            MOVE ALL SPACES TO WS-LINE
 
            IF SRT-TYPE OF WS-SRT-OUT = "CR"
+              OR SRT-TYPE OF WS-SRT-OUT = "RV"
                COMPUTE WS-AMT-SIGNED = 0 - SRT-AMOUNT OF WS-SRT-OUT
                MOVE WS-AMT-SIGNED TO WS-AMT-DISP
                STRING SRT-DATE  OF WS-SRT-OUT DELIMITED BY SIZE
@@ -543,9 +1397,12 @@
                END-STRING
            END-IF
 
-           PERFORM 4800-WRITE-STMT-LINE.
+           PERFORM 4800-WRITE-STMT-LINE
+           PERFORM 4850-WRITE-EXTRACT-DETAIL.
 
        4600-WRITE-STMT-TOTALS.
+           PERFORM 4615-ADD-OVERAGE-CHARGE
+
            MOVE 6 TO WS-NEEDED-LINES
            PERFORM 4905-ENSURE-SPACE
 
@@ -565,24 +1422,262 @@
            END-STRING
            PERFORM 4800-WRITE-STMT-LINE
 
+           PERFORM 4610-WRITE-OPTIONAL-TOTALS
+
+           COMPUTE WS-NET-DUE = WS-PREV-BAL + WS-TOT-NET
            MOVE ALL SPACES TO WS-LINE
-           MOVE WS-TOT-NET TO WS-AMT-DISP
+           MOVE WS-NET-DUE TO WS-AMT-DISP
            STRING "NET DUE      : " DELIMITED BY SIZE
                   WS-AMT-DISP       DELIMITED BY SIZE
              INTO WS-LINE
            END-STRING
-           PERFORM 4800-WRITE-STMT-LINE.
+           PERFORM 4800-WRITE-STMT-LINE
+
+           MOVE WS-NET-DUE TO T-CUST-END-BAL (WS-CURR-CUST-TAB-IDX)
+
+           ADD WS-TOT-CHARGES     TO WS-GRAND-CHARGES
+           ADD WS-TOT-CREDITS     TO WS-GRAND-CREDITS
+           ADD WS-TOT-ADJUSTMENTS TO WS-GRAND-ADJUSTMENTS
+           ADD WS-TOT-REVERSALS   TO WS-GRAND-REVERSALS
+           ADD WS-TOT-DISPUTED    TO WS-GRAND-DISPUTED
+           ADD WS-TOT-NET         TO WS-GRAND-NET
+
+           PERFORM 4620-WRITE-AGING-LINE
+           PERFORM 4860-WRITE-EXTRACT-SUMMARY
+           PERFORM 4640-MAYBE-CHECKPOINT.
+
+      *>   Checkpoints every WS-CKPT-INTERVAL customers actually
+      *>   printed this run, so a restart only has to replay (not
+      *>   re-print) a bounded number of customers if this run also
+      *>   aborts.
+       4640-MAYBE-CHECKPOINT.
+           IF WS-SUPPRESS-OUTPUT = "N"
+               ADD 1 TO WS-CKPT-COUNTER
+               IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                   MOVE 0 TO WS-CKPT-COUNTER
+                   PERFORM 4630-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *>   One AGING.RPT line per customer, written at the same
+      *>   control break as the statement totals.
+       4620-WRITE-AGING-LINE.
+           MOVE WS-AGE-CURRENT TO WS-AGE-CURRENT-DISP
+           MOVE WS-AGE-30      TO WS-AGE-30-DISP
+           MOVE WS-AGE-60      TO WS-AGE-60-DISP
+           MOVE WS-AGE-90      TO WS-AGE-90-DISP
+
+           MOVE ALL SPACES TO AGING-LINE
+           STRING WS-CURR-CUST-ID    DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-CURRENT-DISP DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-30-DISP     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-60-DISP     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-AGE-90-DISP     DELIMITED BY SIZE
+             INTO AGING-LINE
+           END-STRING
+           IF WS-SUPPRESS-OUTPUT = "N"
+               WRITE AGING-LINE
+           END-IF
+
+           ADD WS-AGE-CURRENT TO WS-GR-AGE-CURRENT
+           ADD WS-AGE-30      TO WS-GR-AGE-30
+           ADD WS-AGE-60      TO WS-GR-AGE-60
+           ADD WS-AGE-90      TO WS-GR-AGE-90.
+
+      *>   AJ/RV/DP totals only show up when the customer actually
+      *>   has one, instead of cluttering every statement with zeros.
+       4610-WRITE-OPTIONAL-TOTALS.
+           IF WS-TOT-ADJUSTMENTS > 0
+               MOVE 1 TO WS-NEEDED-LINES
+               PERFORM 4905-ENSURE-SPACE
+               MOVE ALL SPACES TO WS-LINE
+               MOVE WS-TOT-ADJUSTMENTS TO WS-AMT-POS
+               STRING "TOTAL ADJUSTMENTS: " DELIMITED BY SIZE
+                      WS-AMT-POS            DELIMITED BY SIZE
+                 INTO WS-LINE
+               END-STRING
+               PERFORM 4800-WRITE-STMT-LINE
+           END-IF
+
+           IF WS-TOT-REVERSALS > 0
+               MOVE 1 TO WS-NEEDED-LINES
+               PERFORM 4905-ENSURE-SPACE
+               MOVE ALL SPACES TO WS-LINE
+               MOVE WS-TOT-REVERSALS TO WS-AMT-POS
+               STRING "TOTAL REVERSALS  : " DELIMITED BY SIZE
+                      WS-AMT-POS            DELIMITED BY SIZE
+                 INTO WS-LINE
+               END-STRING
+               PERFORM 4800-WRITE-STMT-LINE
+           END-IF
+
+           IF WS-TOT-DISPUTED > 0
+               MOVE 1 TO WS-NEEDED-LINES
+               PERFORM 4905-ENSURE-SPACE
+               MOVE ALL SPACES TO WS-LINE
+               MOVE WS-TOT-DISPUTED TO WS-AMT-POS
+               STRING "DISPUTED (HELD)  : " DELIMITED BY SIZE
+                      WS-AMT-POS            DELIMITED BY SIZE
+                 INTO WS-LINE
+               END-STRING
+               PERFORM 4800-WRITE-STMT-LINE
+           END-IF.
+
+      *>   PRM/ENT plans bill per-transaction overage once a
+      *>   customer's accepted transaction count (WS-CUST-TXN-COUNT,
+      *>   tallied in 4400-ACCUMULATE) crosses the plan's threshold.
+      *>   A threshold of 0 (PLN/BAS today) means no overage charge.
+      *>   Added to WS-TOT-CHARGES before the TOTAL CHARGES line so
+      *>   it is reflected in the printed totals and NET DUE.
+       4615-ADD-OVERAGE-CHARGE.
+           PERFORM 5010-GET-OVERAGE-RATE
+           IF WS-PLAN-OVR-THRESH > 0
+              AND WS-CUST-TXN-COUNT > WS-PLAN-OVR-THRESH
+               COMPUTE WS-OVERAGE-QTY =
+                       WS-CUST-TXN-COUNT - WS-PLAN-OVR-THRESH
+               COMPUTE WS-OVERAGE-CHARGE ROUNDED =
+                       WS-OVERAGE-QTY * WS-PLAN-OVR-AMT
+               ADD WS-OVERAGE-CHARGE TO WS-TOT-CHARGES
+               ADD WS-OVERAGE-CHARGE TO WS-GRAND-SYS-CHARGES
+               COMPUTE WS-TOT-NET = WS-TOT-CHARGES + WS-TOT-ADJUSTMENTS
+                                   - WS-TOT-CREDITS - WS-TOT-REVERSALS
+
+               MOVE 1 TO WS-NEEDED-LINES
+               PERFORM 4905-ENSURE-SPACE
+               MOVE ALL SPACES TO WS-LINE
+               MOVE WS-OVERAGE-CHARGE TO WS-AMT-POS
+               STRING "OVERAGE (" DELIMITED BY SIZE
+                      WS-OVERAGE-QTY DELIMITED BY SIZE
+                      " TXNS OVER LIMIT): " DELIMITED BY SIZE
+                      WS-AMT-POS DELIMITED BY SIZE
+                 INTO WS-LINE
+               END-STRING
+               PERFORM 4800-WRITE-STMT-LINE
+           END-IF.
 
        4700-WRITE-STMT-BLANK.
            MOVE ALL SPACES TO WS-LINE
            PERFORM 4800-WRITE-STMT-LINE.
 
+      *>   In a restart run's skip zone the line/page counters still
+      *>   advance (so totals come out right once replayed in full)
+      *>   but the physical WRITE is suppressed, since that customer
+      *>   was already printed by the run being resumed.
        4800-WRITE-STMT-LINE.
            MOVE WS-LINE TO STMT-LINE
-           WRITE STMT-LINE
+           IF WS-SUPPRESS-OUTPUT = "N"
+               WRITE STMT-LINE
+           END-IF
            ADD 1 TO WS-WRITE-STMT-LINES
            ADD 1 TO WS-LINE-ON-PAGE.
 
+      *>   One extract detail record per transaction, for the
+      *>   e-billing/portal feed -- same CR sign convention as the
+      *>   printed detail line (4500-WRITE-DETAIL-LINE) so the two
+      *>   stay in agreement.
+       4850-WRITE-EXTRACT-DETAIL.
+           IF SRT-TYPE OF WS-SRT-OUT = "CR"
+              OR SRT-TYPE OF WS-SRT-OUT = "RV"
+               COMPUTE WS-CSV-AMT = 0 - SRT-AMOUNT OF WS-SRT-OUT
+           ELSE
+               MOVE SRT-AMOUNT OF WS-SRT-OUT TO WS-CSV-AMT
+           END-IF
+
+           MOVE ALL SPACES TO STMT-EXTRACT-LINE
+           STRING "D,"                          DELIMITED BY SIZE
+                  SRT-CUST-ID OF WS-SRT-OUT      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  SRT-DATE    OF WS-SRT-OUT      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  SRT-TYPE    OF WS-SRT-OUT      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMT)       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(SRT-DESC OF WS-SRT-OUT)
+                                                 DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+           END-STRING
+           PERFORM 4810-WRITE-EXTRACT-LINE.
+
+      *>   One extract summary record per customer/statement, written
+      *>   at the same control break as the printed totals, with the
+      *>   final NET-DUE that includes any 005 overage charge. Built
+      *>   with STRING...WITH POINTER since WS-CSV-AMT is reused for
+      *>   each of the seven amount fields in turn.
+       4860-WRITE-EXTRACT-SUMMARY.
+           MOVE ALL SPACES TO STMT-EXTRACT-LINE
+           MOVE 1 TO WS-CSV-PTR
+           STRING "S,"               DELIMITED BY SIZE
+                  WS-CURR-CUST-ID    DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-PREV-BAL TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-TOT-CHARGES TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-TOT-CREDITS TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-TOT-ADJUSTMENTS TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-TOT-REVERSALS TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-TOT-DISPUTED TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           MOVE WS-NET-DUE TO WS-CSV-AMT
+           STRING FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+             INTO STMT-EXTRACT-LINE
+             WITH POINTER WS-CSV-PTR
+           END-STRING
+
+           PERFORM 4810-WRITE-EXTRACT-LINE.
+
+      *>   Choke point for STMT-EXTRACT-FILE, mirroring
+      *>   4800-WRITE-STMT-LINE's restart-suppression gate so a
+      *>   resumed run does not duplicate already-written extract
+      *>   records either.
+       4810-WRITE-EXTRACT-LINE.
+           IF WS-SUPPRESS-OUTPUT = "N"
+               WRITE STMT-EXTRACT-LINE
+           END-IF
+           ADD 1 TO WS-WRITE-EXTRACT-LINES.
+
        4905-ENSURE-SPACE.
            IF (WS-LINE-ON-PAGE + WS-NEEDED-LINES) > WS-LINES-PER-PAGE
                PERFORM 4310-WRITE-PAGE-HEADING
@@ -591,20 +1686,40 @@
 
        5000-GET-MONTHLY-FEE.
            MOVE 0 TO WS-MONTHLY-FEE
-           IF WS-LOOKUP-PLAN = "PLN"
-               MOVE RATE-MONTHLY (1) TO WS-MONTHLY-FEE
-           ELSE
-               IF WS-LOOKUP-PLAN = "BAS"
-                   MOVE RATE-MONTHLY (3) TO WS-MONTHLY-FEE
-               ELSE
-                   IF WS-LOOKUP-PLAN = "PRM"
-                       MOVE RATE-MONTHLY (4) TO WS-MONTHLY-FEE
-                   ELSE
-                       IF WS-LOOKUP-PLAN = "ENT"
-                           MOVE RATE-MONTHLY (5) TO WS-MONTHLY-FEE
-                       END-IF
-                   END-IF
-               END-IF
+           IF WS-RATE-COUNT > 0
+               SEARCH ALL RATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN RATE-PLAN (WS-RATE-IDX) = WS-LOOKUP-PLAN
+                       MOVE RATE-MONTHLY (WS-RATE-IDX)
+                            TO WS-MONTHLY-FEE
+               END-SEARCH
+           END-IF.
+
+       5010-GET-OVERAGE-RATE.
+           MOVE 0 TO WS-PLAN-OVR-THRESH WS-PLAN-OVR-AMT
+           IF WS-RATE-COUNT > 0
+               SEARCH ALL RATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN RATE-PLAN (WS-RATE-IDX) = WS-LOOKUP-PLAN
+                       MOVE RATE-OVR-THRESH (WS-RATE-IDX)
+                            TO WS-PLAN-OVR-THRESH
+                       MOVE RATE-OVR-AMT (WS-RATE-IDX)
+                            TO WS-PLAN-OVR-AMT
+               END-SEARCH
+           END-IF.
+
+       5020-GET-MAX-AMOUNT.
+           MOVE 0 TO WS-PLAN-MAX-AMT
+           IF WS-RATE-COUNT > 0
+               SEARCH ALL RATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN RATE-PLAN (WS-RATE-IDX) = WS-LOOKUP-PLAN
+                       MOVE RATE-MAX-AMT (WS-RATE-IDX)
+                            TO WS-PLAN-MAX-AMT
+               END-SEARCH
            END-IF.
 
        7000-WRITE-CONTROL.
@@ -647,4 +1762,196 @@
                   WS-WRITE-STMT-LINES DELIMITED BY SIZE
              INTO CONTROL-LINE
            END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           STRING "EXTRACT LINES : " DELIMITED BY SIZE
+                  WS-WRITE-EXTRACT-LINES DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           PERFORM 7100-WRITE-RECONCILIATION.
+
+      *>   Cross-foots the statement grand totals (rolled up per
+      *>   customer at the 4600 control break) against an
+      *>   independently-accumulated sum of accepted transaction
+      *>   amounts by type (4400) plus the system-generated charges
+      *>   that never came from a transaction (monthly fee/overage).
+      *>   CREDITS/ADJUSTMENTS/REVERSALS/DISPUTED never touch the
+      *>   system-charge bucket, so those four tie out directly;
+      *>   CHARGES and NET need the system-charge add-back. A mismatch
+      *>   means a transaction that was accepted in PASSA never made
+      *>   it into a statement total the same way, or vice versa --
+      *>   exactly the kind of break this report exists to surface.
+      *>   Then lists any active customer with accepted transactions
+      *>   that never got a statement at all (zero statement lines).
+       7100-WRITE-RECONCILIATION.
+           COMPUTE WS-XSUM-NET = WS-XSUM-CHARGES + WS-XSUM-ADJUSTMENTS
+                                - WS-XSUM-CREDITS - WS-XSUM-REVERSALS
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           STRING "--- RUN RECONCILIATION ---" DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-XSUM-CHARGES TO WS-RECON-AMT-DISP
+           STRING "ACCEPTED TXN CHARGES (INCL FE): "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-GRAND-SYS-CHARGES TO WS-RECON-AMT-DISP
+           STRING "SYSTEM CHARGES (FEE/OVERAGE)  : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-XSUM-CREDITS TO WS-RECON-AMT-DISP
+           STRING "ACCEPTED TXN CREDITS          : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-XSUM-ADJUSTMENTS TO WS-RECON-AMT-DISP
+           STRING "ACCEPTED TXN ADJUSTMENTS      : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-XSUM-REVERSALS TO WS-RECON-AMT-DISP
+           STRING "ACCEPTED TXN REVERSALS        : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-XSUM-DISPUTED TO WS-RECON-AMT-DISP
+           STRING "ACCEPTED TXN DISPUTED         : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-GRAND-CHARGES TO WS-RECON-AMT-DISP
+           STRING "STATEMENT GRAND CHARGES       : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-GRAND-CREDITS TO WS-RECON-AMT-DISP
+           STRING "STATEMENT GRAND CREDITS       : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-GRAND-NET TO WS-RECON-AMT-DISP
+           STRING "STATEMENT GRAND NET           : "  DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP    DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE "N" TO WS-RECON-BREAK
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-CHARGES
+                   - (WS-XSUM-CHARGES + WS-GRAND-SYS-CHARGES)
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-CREDITS - WS-XSUM-CREDITS
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-ADJUSTMENTS - WS-XSUM-ADJUSTMENTS
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-REVERSALS - WS-XSUM-REVERSALS
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-DISPUTED - WS-XSUM-DISPUTED
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           COMPUTE WS-RECON-DIFF =
+                   WS-GRAND-NET
+                   - (WS-XSUM-NET + WS-GRAND-SYS-CHARGES)
+           IF WS-RECON-DIFF NOT = 0
+               MOVE "Y" TO WS-RECON-BREAK
+               PERFORM 7110-WRITE-RECON-BREAK-LINE
+           END-IF
+
+           MOVE ALL SPACES TO CONTROL-LINE
+           IF WS-RECON-BREAK = "Y"
+               STRING "RECONCILIATION: **BREAK**" DELIMITED BY SIZE
+                 INTO CONTROL-LINE
+               END-STRING
+           ELSE
+               STRING "RECONCILIATION: OK" DELIMITED BY SIZE
+                 INTO CONTROL-LINE
+               END-STRING
+           END-IF
+           WRITE CONTROL-LINE
+
+           PERFORM 7120-WRITE-MISSING-STMT-LIST.
+
+       7110-WRITE-RECON-BREAK-LINE.
+           MOVE ALL SPACES TO CONTROL-LINE
+           MOVE WS-RECON-DIFF TO WS-RECON-AMT-DISP
+           STRING "  ** BREAK: DIFFERENCE = " DELIMITED BY SIZE
+                  WS-RECON-AMT-DISP           DELIMITED BY SIZE
+             INTO CONTROL-LINE
+           END-STRING
            WRITE CONTROL-LINE.
+
+      *>   Any active customer whose accepted transactions never
+      *>   produced a statement is a break serious enough to list by
+      *>   customer ID, not just flag in aggregate -- this is what
+      *>   catches the problem the same day instead of the next cycle.
+       7120-WRITE-MISSING-STMT-LIST.
+           PERFORM VARYING WS-CUST-TAB-IDX FROM 1 BY 1 UNTIL
+                           WS-CUST-TAB-IDX > WS-CUST-COUNT
+               IF T-CUST-STATUS   (WS-CUST-TAB-IDX) = "A"
+                  AND T-CUST-ACCEPTED  (WS-CUST-TAB-IDX) = "Y"
+                  AND T-CUST-STMT-WRTN (WS-CUST-TAB-IDX) = "N"
+                   MOVE ALL SPACES TO CONTROL-LINE
+                   STRING "  ** NO STATEMENT FOR ACTIVE CUSTOMER: "
+                          DELIMITED BY SIZE
+                          T-CUST-ID (WS-CUST-TAB-IDX) DELIMITED BY SIZE
+                     INTO CONTROL-LINE
+                   END-STRING
+                   WRITE CONTROL-LINE
+               END-IF
+           END-PERFORM.
